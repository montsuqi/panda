@@ -33,13 +33,42 @@
        CONFIGURATION           SECTION.
        SPECIAL-NAMES.
       *    CONSOLE         IS  CONSOLE.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT  EXPORT-FILE     ASSIGN      TO  'ADRSEXP.DAT'
+                                    ORGANIZATION    IS  LINE SEQUENTIAL.
+           SELECT  AUDIT-FILE      ASSIGN      TO  'ADRSAUDIT.LOG'
+                                    ORGANIZATION    IS  LINE SEQUENTIAL.
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  EXPORT-FILE.
+       01  EXPORT-REC.
+           02  EXP-NAME            PIC X(30).
+           02  EXP-TEL             PIC X(15).
+           02  EXP-MAIL            PIC X(20).
+           02  EXP-ADRS            PIC X(40)   OCCURS 3 TIMES.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           02  AUDIT-DATE          PIC X(8).
+           02  FILLER              PIC X(1)    VALUE SPACE.
+           02  AUDIT-TIME          PIC X(6).
+           02  FILLER              PIC X(1)    VALUE SPACE.
+           02  AUDIT-TERM          PIC X(8).
+           02  FILLER              PIC X(1)    VALUE SPACE.
+           02  AUDIT-OPER          PIC X(8).
+           02  FILLER              PIC X(1)    VALUE SPACE.
+           02  AUDIT-KEY           PIC X(30).
        WORKING-STORAGE         SECTION.
        01  FLG.
            02  FLG-EOF     PIC 9.
+           02  FLG-DBERR   PIC X.
        01  WRK.
            02  WRK-BUFF    PIC X(30).
        01  I           PIC S9(9)   BINARY.
+       01  J           PIC S9(9)   BINARY.
+       01  WS-SKIP-COUNT   PIC S9(9)   BINARY.
+       01  WS-CUR-PATH     PIC X(16).
+       01  WS-CURRENT-DATE     PIC X(21).
        COPY    ENUM-VALUE.
        COPY    DBPATH.
        COPY    DB-ADRS.
@@ -64,6 +93,22 @@
                PERFORM 010-INIT
              WHEN     'PUTG'           ALSO   'Search'
                PERFORM 200-SEARCH
+             WHEN     'PUTG'           ALSO   'Next'
+               PERFORM 240-NEXT-PAGE
+             WHEN     'PUTG'           ALSO   'Previous'
+               PERFORM 250-PREV-PAGE
+             WHEN     'PUTG'           ALSO   'Export'
+               PERFORM 260-EXPORT-LIST
+             WHEN     'PUTG'           ALSO   'BulkDel'
+               PERFORM 261-BULK-DELETE
+             WHEN     'PUTG'           ALSO   'BulkExp'
+               PERFORM 263-BULK-EXPORT
+             WHEN     'PUTG'           ALSO   'Add'
+               PERFORM 210-ADD
+             WHEN     'PUTG'           ALSO   'Update'
+               PERFORM 220-UPDATE
+             WHEN     'PUTG'           ALSO   'Delete'
+               PERFORM 230-DELETE
              WHEN     'PUTG'           ALSO   'Quit'
                PERFORM 270-QUIT
              WHEN      OTHER
@@ -77,6 +122,7 @@
       **************************************************************************
        010-INIT                SECTION.
            MOVE    SPACE       TO  LIST-KEY.
+           MOVE   'H'          TO  LIST-SEARCH-TYPE.
            PERFORM VARYING I   FROM    1   BY  1
                    UNTIL   (   I   >  20  )
                MOVE    SPACE       TO  LIST-NAME(I)
@@ -85,6 +131,9 @@
                                        LIST-ADRS(I)
                MOVE   'F'          TO  LIST-SELECT(I)
            END-PERFORM.
+      *
+           MOVE    1           TO  LIST-PAGE-NO.
+           MOVE   'F'          TO  LIST-HAS-MORE.
       *
            PERFORM 800-GET-ADRS.
            MOVE    META-HOST  TO  LIST-KEY.
@@ -101,27 +150,164 @@
            DISPLAY   '**  LIST-KEY = [' LIST-KEY ']'
                UPON    CONSOLE.
       *
-           MOVE    LIST-KEY    TO  ADR-HOME.
+           PERFORM 800-LOG-AUDIT.
+      *
+           MOVE    1           TO  LIST-PAGE-NO.
+           PERFORM 205-FETCH-PAGE.
+      *
+           MOVE   'CURRENT'    TO  MCP-PUTTYPE.
+           IF      FLG-DBERR   =   'T'
+               MOVE   'error'      TO  MCP-WINDOW
+           ELSE
+               MOVE   'list'       TO  MCP-WINDOW
+           END-IF.
+           PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       205-FETCH-PAGE          SECTION.
+           MOVE   'F'          TO  FLG-DBERR.
            PERFORM 800-DBSELECT-ADRS.
       *
-           PERFORM 800-DBFETCH-ADRS.
-           PERFORM VARYING I   FROM    1   BY  1
-                   UNTIL   (  MCP-RC  NOT =  ZERO  )
-                       OR  (  I       >      20    )
-               DISPLAY   '**  ADR-NAME = [' ADR-NAME ']'
-                   UPON    CONSOLE
-               MOVE    ADR-NAME    TO  LIST-NAME(I)
-               MOVE    ADR-TEL     TO  LIST-TEL(I)
-               MOVE    ADR-HOME    TO  LIST-MAIL(I)
-               MOVE    ADR-ADDRESS(1)  TO  LIST-ADRS(I)
-               MOVE   'F'              TO  LIST-SELECT(I)
+           IF      MCP-RC      NOT =   ZERO
+               MOVE   'T'          TO  FLG-DBERR
+               MOVE    MCP-PATH    TO  LIST-ERR-PATH
+               MOVE    MCP-RC      TO  LIST-ERR-RC
+           ELSE
+               COMPUTE WS-SKIP-COUNT = ( LIST-PAGE-NO - 1 )  *  20
                PERFORM 800-DBFETCH-ADRS
+               PERFORM VARYING I   FROM    1   BY  1
+                       UNTIL   (  MCP-RC  NOT =  ZERO  )
+                           OR  (  I       >      WS-SKIP-COUNT )
+                   PERFORM 800-DBFETCH-ADRS
+               END-PERFORM
+      *
+               PERFORM VARYING I   FROM    1   BY  1
+                       UNTIL   (  MCP-RC  NOT =  ZERO  )
+                           OR  (  I       >      20    )
+                   DISPLAY   '**  ADR-NAME = [' ADR-NAME ']'
+                       UPON    CONSOLE
+                   MOVE    ADR-NAME    TO  LIST-NAME(I)
+                   MOVE    ADR-TEL     TO  LIST-TEL(I)
+                   MOVE    ADR-HOME    TO  LIST-MAIL(I)
+                   PERFORM VARYING J   FROM    1   BY  1
+                           UNTIL   J   >   3
+                       MOVE    ADR-ADDRESS(J)  TO  LIST-ADRS-LINE(I, J)
+                   END-PERFORM
+                   MOVE   'F'              TO  LIST-SELECT(I)
+                   PERFORM 800-DBFETCH-ADRS
+               END-PERFORM
+               COMPUTE LIST-COUNT = I - 1
+      *
+               IF      MCP-RC      =       ZERO
+                   MOVE   'T'          TO  LIST-HAS-MORE
+               ELSE
+                   MOVE   'F'          TO  LIST-HAS-MORE
+               END-IF
+           END-IF.
+      **************************************************************************
+       240-NEXT-PAGE            SECTION.
+           IF      LIST-HAS-MORE   =   'T'
+               ADD     1           TO  LIST-PAGE-NO
+           END-IF.
+           PERFORM 205-FETCH-PAGE.
+      *
+           MOVE   'CURRENT'    TO  MCP-PUTTYPE.
+           IF      FLG-DBERR   =   'T'
+               MOVE   'error'      TO  MCP-WINDOW
+           ELSE
+               MOVE   'list'       TO  MCP-WINDOW
+           END-IF.
+           PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       250-PREV-PAGE            SECTION.
+           IF      LIST-PAGE-NO    >   1
+               SUBTRACT    1           FROM    LIST-PAGE-NO
+           END-IF.
+           PERFORM 205-FETCH-PAGE.
+      *
+           MOVE   'CURRENT'    TO  MCP-PUTTYPE.
+           IF      FLG-DBERR   =   'T'
+               MOVE   'error'      TO  MCP-WINDOW
+           ELSE
+               MOVE   'list'       TO  MCP-WINDOW
+           END-IF.
+           PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       260-EXPORT-LIST          SECTION.
+           OPEN    OUTPUT       EXPORT-FILE.
+           PERFORM VARYING I   FROM    1   BY  1
+                   UNTIL   I   >   LIST-COUNT
+               PERFORM 800-WRITE-EXPORT-ROW
            END-PERFORM.
-           COMPUTE LIST-COUNT = I - 1.
+           CLOSE   EXPORT-FILE.
       *
            MOVE   'CURRENT'    TO  MCP-PUTTYPE.
            MOVE   'list'      TO  MCP-WINDOW.
            PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       261-BULK-DELETE          SECTION.
+           PERFORM VARYING I   FROM    1   BY  1
+                   UNTIL   I   >   LIST-COUNT
+               IF      LIST-SELECT(I)  =   'T'
+                   MOVE    META-HOST       TO  ADR-SITE
+                   MOVE    LIST-MAIL(I)    TO  ADR-HOME
+                   PERFORM 800-DBDELETE-ADRS
+               END-IF
+           END-PERFORM.
+      *
+           PERFORM 200-SEARCH.
+      **************************************************************************
+       263-BULK-EXPORT          SECTION.
+           OPEN    OUTPUT       EXPORT-FILE.
+           PERFORM VARYING I   FROM    1   BY  1
+                   UNTIL   I   >   LIST-COUNT
+               IF      LIST-SELECT(I)  =   'T'
+                   PERFORM 800-WRITE-EXPORT-ROW
+               END-IF
+           END-PERFORM.
+           CLOSE   EXPORT-FILE.
+      *
+           MOVE   'CURRENT'    TO  MCP-PUTTYPE.
+           MOVE   'list'      TO  MCP-WINDOW.
+           PERFORM 900-PUT-WINDOW.
+      **************************************************************************
+       210-ADD                 SECTION.
+           MOVE    META-HOST   TO  ADR-SITE.
+           MOVE    EDIT-HOME   TO  ADR-HOME.
+           MOVE    EDIT-NAME   TO  ADR-NAME.
+           MOVE    EDIT-TEL    TO  ADR-TEL.
+           PERFORM VARYING J   FROM    1   BY  1
+                   UNTIL   J   >   3
+               MOVE    EDIT-ADRS-LINE(J)   TO  ADR-ADDRESS(J)
+           END-PERFORM.
+           PERFORM 800-DBINSERT-ADRS.
+      *
+           MOVE   'H'          TO  LIST-SEARCH-TYPE.
+           MOVE    EDIT-HOME   TO  LIST-KEY.
+           PERFORM 200-SEARCH.
+      **************************************************************************
+       220-UPDATE              SECTION.
+           MOVE    META-HOST   TO  ADR-SITE.
+           MOVE    EDIT-HOME   TO  ADR-HOME.
+           MOVE    EDIT-NAME   TO  ADR-NAME.
+           MOVE    EDIT-TEL    TO  ADR-TEL.
+           PERFORM VARYING J   FROM    1   BY  1
+                   UNTIL   J   >   3
+               MOVE    EDIT-ADRS-LINE(J)   TO  ADR-ADDRESS(J)
+           END-PERFORM.
+           PERFORM 800-DBUPDATE-ADRS.
+      *
+           MOVE   'H'          TO  LIST-SEARCH-TYPE.
+           MOVE    EDIT-HOME   TO  LIST-KEY.
+           PERFORM 200-SEARCH.
+      **************************************************************************
+       230-DELETE              SECTION.
+           MOVE    META-HOST   TO  ADR-SITE.
+           MOVE    EDIT-HOME   TO  ADR-HOME.
+           PERFORM 800-DBDELETE-ADRS.
+      *
+           MOVE   'H'          TO  LIST-SEARCH-TYPE.
+           MOVE    EDIT-HOME   TO  LIST-KEY.
+           PERFORM 200-SEARCH.
       **************************************************************************
        270-QUIT                SECTION.
            MOVE   'CLOSE'      TO  MCP-PUTTYPE.
@@ -134,8 +320,20 @@
            PERFORM 900-PUT-WINDOW.
       **************************************************************************
        800-DBSELECT-ADRS       SECTION.
+           MOVE    META-HOST       TO  ADR-SITE.
+           EVALUATE    LIST-SEARCH-TYPE
+             WHEN    'N'
+               MOVE    LIST-KEY        TO  ADR-NAME
+               MOVE    PATH-ADRS-NAME  TO  WS-CUR-PATH
+             WHEN    'T'
+               MOVE    LIST-KEY        TO  ADR-TEL
+               MOVE    PATH-ADRS-TEL   TO  WS-CUR-PATH
+             WHEN    OTHER
+               MOVE    LIST-KEY        TO  ADR-HOME
+               MOVE    PATH-ADRS-MAIL  TO  WS-CUR-PATH
+           END-EVALUATE.
+           MOVE    WS-CUR-PATH     TO  MCP-PATH.
            MOVE   'DBSELECT'   TO  MCP-FUNC.
-           MOVE    PATH-ADRS-MAIL   TO  MCP-PATH.
       *
            CALL   'MCPSUB'     USING
                 MCPAREA
@@ -143,12 +341,58 @@
       **************************************************************************
        800-DBFETCH-ADRS        SECTION.
            MOVE   'DBFETCH'    TO  MCP-FUNC.
-           MOVE    PATH-ADRS-MAIL  TO  MCP-PATH.
+           MOVE    WS-CUR-PATH TO  MCP-PATH.
            INITIALIZE  ADRS.
       *
            CALL   'MCPSUB'     USING
                 MCPAREA
                 ADRS.
+      **************************************************************************
+       800-DBINSERT-ADRS       SECTION.
+           MOVE   'DBINSERT'   TO  MCP-FUNC.
+           MOVE    PATH-ADRS-MAIL   TO  MCP-PATH.
+      *
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                ADRS.
+      **************************************************************************
+       800-DBUPDATE-ADRS       SECTION.
+           MOVE   'DBUPDATE'   TO  MCP-FUNC.
+           MOVE    PATH-ADRS-MAIL   TO  MCP-PATH.
+      *
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                ADRS.
+      **************************************************************************
+       800-DBDELETE-ADRS       SECTION.
+           MOVE   'DBDELETE'   TO  MCP-FUNC.
+           MOVE    PATH-ADRS-MAIL   TO  MCP-PATH.
+      *
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                ADRS.
+      **************************************************************************
+       800-WRITE-EXPORT-ROW    SECTION.
+           MOVE    LIST-NAME(I)    TO  EXP-NAME.
+           MOVE    LIST-TEL(I)     TO  EXP-TEL.
+           MOVE    LIST-MAIL(I)    TO  EXP-MAIL.
+           PERFORM VARYING J   FROM    1   BY  1
+                   UNTIL   J   >   3
+               MOVE    LIST-ADRS-LINE(I, J)    TO  EXP-ADRS(J)
+           END-PERFORM.
+           WRITE   EXPORT-REC.
+      **************************************************************************
+       800-LOG-AUDIT           SECTION.
+           MOVE    FUNCTION CURRENT-DATE   TO  WS-CURRENT-DATE.
+           MOVE    WS-CURRENT-DATE(1:8)    TO  AUDIT-DATE.
+           MOVE    WS-CURRENT-DATE(9:6)    TO  AUDIT-TIME.
+           MOVE    SPA-TERMID              TO  AUDIT-TERM.
+           MOVE    SPA-OPEID               TO  AUDIT-OPER.
+           MOVE    LIST-KEY                TO  AUDIT-KEY.
+      *
+           OPEN    EXTEND      AUDIT-FILE.
+           WRITE   AUDIT-REC.
+           CLOSE   AUDIT-FILE.
       **************************************************************************
        800-GET-ADRS            SECTION.
            MOVE   'DBFETCH'    TO  MCP-FUNC.
