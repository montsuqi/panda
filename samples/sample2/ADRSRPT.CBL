@@ -0,0 +1,181 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.     ADRSRPT.
+      ******************************************************************
+      * PANDA -- a simple transaction monitor
+      *
+      * Copyright (C) 2000-2002 Ogochan & JMA (Japan Medical Association).
+      *
+      * This module is part of PANDA.
+      *
+      *     PANDA is distributed in the hope that it will be useful, but
+      * WITHOUT ANY WARRANTY.  No author or distributor accepts
+      * responsibility to anyone for the consequences of using it or for
+      * whether it serves any particular purpose or works at all, unless
+      * he says so in writing.
+      * Refer to the GNU General Public License for full details.
+      *
+      *     Everyone is granted permission to copy, modify and
+      * redistribute PANDA, but only under the conditions described in
+      * the GNU General Public License.  A copy of this license is
+      * supposed to have been given to you along with PANDA so you can
+      * know your rights and responsibilities.  It should be in a file
+      * named COPYING.  Among other things, the copyright notice and
+      * this notice must be preserved on all copies.
+      ******************************************************************
+      *   システム名      ：PANDA TPモニタ
+      *   サブシステム名  ：デモ
+      *   コンポーネント名：サンプル（アドレス帳一覧バッチ）
+      *   管理者          ：ogochan@NetLab.jp
+      *   日付日付  作業者  記述
+      *   01.02.11  ....    修正内容
+      ******************************************************************
+      *    Batch directory report.  Walks the whole ADRS database via
+      *    the same MCPSUB DBSELECT/DBFETCH calls the SAMPLE1 screen
+      *    uses, with no per-screen row cap, and prints a page-broken
+      *    listing sorted by ADR-NAME.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+      *    CONSOLE         IS  CONSOLE.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT  SORT-FILE       ASSIGN      TO  'ADRSSORT.WRK'.
+           SELECT  REPORT-FILE     ASSIGN      TO  'ADRSRPT.LST'
+                                    ORGANIZATION    IS  LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       SD  SORT-FILE.
+       01  SORT-REC.
+           02  SORT-NAME           PIC X(30).
+           02  SORT-HOME           PIC X(20).
+           02  SORT-TEL            PIC X(15).
+           02  SORT-ADDRESS        PIC X(40)   OCCURS 3 TIMES.
+       FD  REPORT-FILE.
+       01  REPORT-REC              PIC X(80).
+       WORKING-STORAGE         SECTION.
+       01  FLG.
+           02  FLG-EOF     PIC X.
+       01  I           PIC S9(9)   BINARY.
+       01  WS-PAGE-NO      PIC 9(4)    VALUE ZERO.
+       01  WS-LINE-NO      PIC 9(4)    VALUE 99.
+       01  WS-LINES-PER-PAGE   PIC 9(4)    VALUE 55.
+       01  WS-HEADING-1.
+           02  FILLER      PIC X(30)   VALUE 'ADDRESS BOOK DIRECTORY'.
+           02  FILLER      PIC X(10)   VALUE SPACE.
+           02  FILLER      PIC X(5)    VALUE 'PAGE '.
+           02  WS-HDG-PAGE-NO  PIC ZZZ9.
+       01  WS-HEADING-2.
+           02  FILLER      PIC X(30)   VALUE ALL '-'.
+       01  WS-DETAIL-LINE.
+           02  WS-DTL-NAME     PIC X(30).
+           02  FILLER          PIC X(2)    VALUE SPACE.
+           02  WS-DTL-TEL      PIC X(15).
+           02  FILLER          PIC X(2)    VALUE SPACE.
+           02  WS-DTL-HOME     PIC X(20).
+       01  WS-ADDR-LINE.
+           02  FILLER          PIC X(10)   VALUE SPACE.
+           02  WS-ADR-LINE     PIC X(40).
+       COPY    ENUM-VALUE.
+       COPY    DBPATH.
+       COPY    DB-ADRS.
+       COPY    MCPAREA.
+      **************************************************************************
+       PROCEDURE           DIVISION.
+       000-MAIN                SECTION.
+           OPEN    OUTPUT       REPORT-FILE.
+      *
+           SORT    SORT-FILE
+                   ON  ASCENDING  KEY     SORT-NAME
+                   INPUT   PROCEDURE  IS  100-FETCH-ADRS
+                   OUTPUT  PROCEDURE  IS  300-WRITE-REPORT.
+      *
+           CLOSE   REPORT-FILE.
+           STOP    RUN.
+      **************************************************************************
+       100-FETCH-ADRS           SECTION.
+           MOVE    SPACE       TO  ADR-SITE.
+           MOVE    SPACE       TO  ADR-HOME.
+           PERFORM 800-DBSELECT-ADRS.
+      *
+           IF      MCP-RC      NOT =   ZERO
+               DISPLAY   'ADRSRPT: DBSELECT FAILED, MCP-RC=' MCP-RC
+                   UPON    CONSOLE
+           ELSE
+               PERFORM 800-DBFETCH-ADRS
+               PERFORM UNTIL   MCP-RC  NOT =   ZERO
+                   MOVE    ADR-NAME        TO  SORT-NAME
+                   MOVE    ADR-HOME        TO  SORT-HOME
+                   MOVE    ADR-TEL         TO  SORT-TEL
+                   MOVE    ADR-ADDRESS(1)  TO  SORT-ADDRESS(1)
+                   MOVE    ADR-ADDRESS(2)  TO  SORT-ADDRESS(2)
+                   MOVE    ADR-ADDRESS(3)  TO  SORT-ADDRESS(3)
+                   RELEASE SORT-REC
+                   PERFORM 800-DBFETCH-ADRS
+               END-PERFORM
+           END-IF.
+      **************************************************************************
+       300-WRITE-REPORT         SECTION.
+           MOVE    'N'         TO  FLG-EOF.
+           PERFORM UNTIL   FLG-EOF =   'Y'
+               RETURN  SORT-FILE
+                   AT  END
+                       MOVE    'Y'     TO  FLG-EOF
+                   NOT AT  END
+                       PERFORM 310-WRITE-DETAIL
+               END-RETURN
+           END-PERFORM.
+      **************************************************************************
+       310-WRITE-DETAIL         SECTION.
+           IF      WS-LINE-NO  >   WS-LINES-PER-PAGE
+               PERFORM 320-WRITE-HEADING
+           END-IF.
+      *
+           MOVE    SPACE           TO  WS-DETAIL-LINE.
+           MOVE    SORT-NAME       TO  WS-DTL-NAME.
+           MOVE    SORT-TEL        TO  WS-DTL-TEL.
+           MOVE    SORT-HOME       TO  WS-DTL-HOME.
+           MOVE    WS-DETAIL-LINE  TO  REPORT-REC.
+           WRITE   REPORT-REC.
+           ADD     1               TO  WS-LINE-NO.
+      *
+           PERFORM VARYING I   FROM    1   BY  1
+                   UNTIL   I   >   3
+               IF      SORT-ADDRESS(I) NOT =   SPACE
+                   MOVE    SPACE           TO  WS-ADDR-LINE
+                   MOVE    SORT-ADDRESS(I) TO  WS-ADR-LINE
+                   MOVE    WS-ADDR-LINE    TO  REPORT-REC
+                   WRITE   REPORT-REC
+                   ADD     1               TO  WS-LINE-NO
+               END-IF
+           END-PERFORM.
+      **************************************************************************
+       320-WRITE-HEADING        SECTION.
+           ADD     1               TO  WS-PAGE-NO.
+           MOVE    WS-PAGE-NO      TO  WS-HDG-PAGE-NO.
+           MOVE    WS-HEADING-1    TO  REPORT-REC.
+           IF      WS-PAGE-NO  =   1
+               WRITE   REPORT-REC
+           ELSE
+               WRITE   REPORT-REC  AFTER ADVANCING PAGE
+           END-IF.
+           MOVE    WS-HEADING-2    TO  REPORT-REC.
+           WRITE   REPORT-REC.
+           MOVE    3               TO  WS-LINE-NO.
+      **************************************************************************
+       800-DBSELECT-ADRS       SECTION.
+           MOVE   'DBSELECT'   TO  MCP-FUNC.
+           MOVE    PATH-ADRS-MAIL   TO  MCP-PATH.
+      *
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                ADRS.
+      **************************************************************************
+       800-DBFETCH-ADRS        SECTION.
+           MOVE   'DBFETCH'    TO  MCP-FUNC.
+           MOVE    PATH-ADRS-MAIL  TO  MCP-PATH.
+           INITIALIZE  ADRS.
+      *
+           CALL   'MCPSUB'     USING
+                MCPAREA
+                ADRS.
